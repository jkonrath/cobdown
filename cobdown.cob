@@ -8,6 +8,11 @@
                organization is line sequential.
            select html-output assign to dynamic ws-output-path
                organization is line sequential.
+           select control-file assign to dynamic ws-control-path
+               organization is line sequential.
+           select audit-log assign to dynamic ws-audit-path
+               organization is line sequential
+               file status is ws-audit-status.
 
        data division.
        file section.
@@ -17,24 +22,82 @@
        fd  html-output.
        01  html-record                     pic x(16384).
 
+       fd  control-file.
+       01  control-record                  pic x(1030).
+
+       fd  audit-log.
+       01  audit-record                    pic x(2048).
+
        working-storage section.
        01  ws-paths.
            05 ws-input-path                pic x(512).
            05 ws-output-path               pic x(512).
+           05 ws-control-path              pic x(512).
+           05 ws-audit-path                pic x(512) value "cobdown-audit.log".
+
+       01  ws-audit.
+           05 ws-audit-date                pic 9(8).
+           05 ws-audit-time                pic 9(8).
+           05 ws-output-line-count         pic 9(6) comp value 0.
+           05 ws-audit-input-length        pic 9(3) comp value 0.
+           05 ws-audit-output-length       pic 9(3) comp value 0.
+           05 ws-audit-trunc-flag          pic x value "N".
+           05 ws-audit-warn-flag           pic x value "N".
+           05 ws-audit-source-lines        pic 9(4).
+           05 ws-audit-output-lines        pic 9(6).
+           05 ws-audit-text                pic x(2048).
+           05 ws-audit-status              pic xx value "00".
+           05 ws-audit-open                pic x value "N".
+
+       01  ws-batch.
+           05 ws-batch-mode                pic x value "N".
+           05 ws-control-eof               pic x value "N".
+           05 ws-control-line              pic x(1030).
+           05 ws-control-length            pic 9(5) comp value 0.
+           05 ws-comma-pos                 pic 9(5) comp value 0.
+           05 ws-run-flagged               pic x value "N".
+           05 ws-doc-flagged               pic x value "N".
 
        01  ws-lines.
            05 ws-line-count                pic 9(4) comp value 0.
            05 ws-line-index                pic 9(4) comp value 0.
+           05 ws-discarded-count           pic 9(6) comp value 0.
            05 ws-line-entry occurs 4000 times.
                10 ws-line-text             pic x(2048).
                10 ws-line-length           pic 9(4) comp.
 
+       01  ws-refdefs.
+           05 ws-refdef-count              pic 9(3) comp value 0.
+           05 ws-refdef-entry occurs 100 times.
+               10 ws-refdef-label          pic x(256).
+               10 ws-refdef-url            pic x(1024).
+
+       01  ws-refdef-scan.
+           05 ws-def-line                  pic x(2048).
+           05 ws-def-length                pic 9(4) comp value 0.
+           05 ws-def-valid                 pic x value "N".
+           05 ws-def-label                 pic x(256).
+           05 ws-def-label-length          pic 9(3) comp value 0.
+           05 ws-def-url                   pic x(1024).
+           05 ws-def-url-length            pic 9(4) comp value 0.
+           05 ws-def-scan-fenced           pic x value "N".
+           05 ws-def-scan-indented         pic x value "N".
+
        01  ws-state.
            05 ws-eof                       pic x value "N".
            05 ws-skip-next                 pic x value "N".
            05 ws-line-consumed             pic x value "N".
            05 ws-paragraph-open            pic x value "N".
            05 ws-code-open                 pic x value "N".
+           05 ws-code-fenced               pic x value "N".
+           05 ws-is-fence                  pic x value "N".
+           05 ws-fence-length              pic 9(2) comp value 0.
+           05 ws-table-open                pic x value "N".
+           05 ws-is-valid-separator        pic x value "N".
+           05 ws-left-colon                pic x value "N".
+           05 ws-right-colon               pic x value "N".
+           05 ws-dash-seen                 pic x value "N".
+           05 ws-eof-cleanup               pic x value "N".
            05 ws-blockquote-depth          pic 9(2) comp value 0.
            05 ws-list-depth                pic 9(2) comp value 0.
            05 ws-indent                    pic 9(4) comp value 0.
@@ -51,14 +114,79 @@
            05 ws-digit-seen                pic x value "N".
            05 ws-close-current-li          pic x value "N".
            05 ws-meaningful-count          pic 9(4) comp value 0.
+           05 ws-task-item                 pic x value "N".
+           05 ws-task-checked              pic x value "N".
+           05 ws-li-prefix-length          pic 9(3) comp value 0.
            05 ws-hr-char                   pic x value space.
 
+       01  ws-table.
+           05 ws-table-col-count           pic 9(3) comp value 0.
+           05 ws-table-align occurs 32 times pic x.
+           05 ws-tbl-cell occurs 32 times   pic x(1024).
+           05 ws-tbl-cell-count            pic 9(3) comp value 0.
+           05 ws-tbl-line                  pic x(2048).
+           05 ws-tbl-length                pic 9(4) comp value 0.
+           05 ws-row-buffer                pic x(16384).
+           05 ws-row-length                pic 9(5) comp value 0.
+           05 ws-c                         pic 9(3) comp value 0.
+
+       01  ws-summary.
+           05 ws-sum-headings              pic 9(5) comp value 0.
+           05 ws-sum-lists-opened          pic 9(5) comp value 0.
+           05 ws-sum-lists-closed          pic 9(5) comp value 0.
+           05 ws-sum-code-opened           pic 9(5) comp value 0.
+           05 ws-sum-code-closed           pic 9(5) comp value 0.
+           05 ws-sum-paragraphs            pic 9(5) comp value 0.
+
+       01  ws-headings.
+           05 ws-heading-count             pic 9(3) comp value 0.
+           05 ws-heading-seq               pic 9(3) comp value 0.
+           05 ws-scan-fenced               pic x value "N".
+           05 ws-scan-indented              pic x value "N".
+           05 ws-heading-quote-depth       pic 9(3) comp value 0.
+           05 ws-toc-threshold             pic 9(2) comp value 3.
+           05 ws-heading-entry occurs 200 times.
+               10 ws-heading-anchor            pic x(128).
+               10 ws-heading-anchor-length     pic 9(3) comp.
+               10 ws-heading-toc-html          pic x(512).
+               10 ws-heading-toc-length        pic 9(3) comp.
+               10 ws-heading-toc-level         pic 9.
+
+       01  ws-frontmatter.
+           05 ws-doc-title                 pic x(256).
+           05 ws-doc-title-length          pic 9(3) comp value 0.
+           05 ws-doc-author                pic x(256).
+           05 ws-doc-author-length         pic 9(3) comp value 0.
+           05 ws-has-title                 pic x value "N".
+           05 ws-has-author                pic x value "N".
+           05 ws-fm-end                    pic 9(4) comp value 0.
+           05 ws-fm-key                    pic x(64).
+           05 ws-fm-key-length             pic 9(2) comp value 0.
+           05 ws-fm-value                  pic x(256).
+           05 ws-fm-value-length           pic 9(3) comp value 0.
+
+       01  ws-slug.
+           05 ws-digits                    pic x(10) value "0123456789".
+           05 ws-slug-scratch              pic x(2048).
+           05 ws-slug-text                 pic x(256).
+           05 ws-slug-length               pic 9(3) comp value 0.
+           05 ws-slug-pending-dash         pic x value "N".
+           05 ws-slug-candidate            pic x(256).
+           05 ws-slug-candidate-length     pic 9(3) comp value 0.
+           05 ws-slug-suffix               pic 9(3) comp value 0.
+           05 ws-slug-suffix-text          pic x(4).
+           05 ws-slug-suffix-length        pic 9(1) comp value 0.
+           05 ws-slug-collision            pic x value "N".
+           05 ws-slug-tens                 pic 9(2) comp value 0.
+           05 ws-slug-ones                 pic 9(1) comp value 0.
+
        01  ws-current.
            05 ws-raw-line                  pic x(2048).
            05 ws-inner-line                pic x(2048).
            05 ws-next-line                 pic x(2048).
            05 ws-code-line                 pic x(2048).
            05 ws-item-text                 pic x(2048).
+           05 ws-fence-info                pic x(2048).
            05 ws-output-line               pic x(16384).
            05 ws-paragraph-buffer          pic x(16384).
 
@@ -95,6 +223,10 @@
            05 ws-strong-open               pic x value "N".
            05 ws-em-open                   pic x value "N".
            05 ws-code-span-open            pic x value "N".
+           05 ws-refkey                    pic x(256).
+           05 ws-refkey-length             pic 9(3) comp value 0.
+           05 ws-has-second-bracket        pic x value "N".
+           05 ws-refdef-found              pic x value "N".
 
        01  ws-work.
            05 ws-calc-text                 pic x(16384).
@@ -106,29 +238,704 @@
            05 ws-i                         pic 9(5) comp value 0.
            05 ws-j                         pic 9(5) comp value 0.
            05 ws-k                         pic 9(5) comp value 0.
+           05 ws-m                         pic 9(5) comp value 0.
 
        procedure division.
        main.
            perform initialize-program
            perform read-paths
-           perform load-input-file
-           perform write-html-document
+           perform open-audit-log
+           if ws-batch-mode = "Y"
+               perform process-batch-file
+           else
+               perform run-one-conversion
+           end-if
+           if ws-audit-open = "Y"
+               close audit-log
+           end-if
+           if ws-run-flagged = "Y"
+               move 4 to return-code
+           end-if
            stop run.
 
        initialize-program.
            move spaces to ws-input-path ws-output-path ws-paragraph-buffer
+               ws-control-path
+           perform reset-list-stack.
+
+       reset-list-stack.
            perform varying ws-i from 1 by 1 until ws-i > 20
                move 0 to ws-stack-indent(ws-i)
                move space to ws-stack-type(ws-i) ws-stack-item-open(ws-i)
            end-perform.
 
        read-paths.
-           display "Input Markdown path:"
-           accept ws-input-path
-           display "Output HTML path:"
-           accept ws-output-path
+           display "Control file path (blank for single-file mode):"
+           accept ws-control-path
+           perform trim-control-path
+           if ws-control-path = spaces
+               move "N" to ws-batch-mode
+               display "Input Markdown path:"
+               accept ws-input-path
+               display "Output HTML path:"
+               accept ws-output-path
+               perform trim-input-path
+               perform trim-output-path
+           else
+               move "Y" to ws-batch-mode
+           end-if.
+
+       open-audit-log.
+           move "N" to ws-audit-open
+           open extend audit-log
+           if ws-audit-status = "00"
+               move "Y" to ws-audit-open
+           else
+               if ws-audit-status = "35"
+                   open output audit-log
+                   if ws-audit-status = "00"
+                       close audit-log
+                       open extend audit-log
+                       if ws-audit-status = "00"
+                           move "Y" to ws-audit-open
+                       end-if
+                   end-if
+               end-if
+           end-if
+           if ws-audit-open not = "Y"
+               move "Y" to ws-run-flagged
+               move ws-audit-path to ws-calc-text
+               move 512 to ws-calc-max
+               perform calculate-length
+               display "cobdown: warning: could not open audit log "
+                   ws-calc-text(1:ws-calc-length)
+                   " (file status " ws-audit-status ") - "
+                   "audit trail will be incomplete"
+           end-if.
+
+       trim-control-path.
+           move ws-control-path to ws-calc-text
+           move 512 to ws-calc-max
+           perform calculate-length
+           perform varying ws-i from 1 by 1 until ws-i > ws-calc-length
+               move ws-control-path(ws-i:1) to ws-char
+               if ws-char = """"
+                   move space to ws-control-path(ws-i:1)
+               end-if
+           end-perform.
+
+       process-batch-file.
+           open input control-file
+           move "N" to ws-control-eof
+           perform until ws-control-eof = "Y"
+               read control-file
+                   at end
+                       move "Y" to ws-control-eof
+                   not at end
+                       perform handle-control-record
+               end-read
+           end-perform
+           close control-file.
+
+       handle-control-record.
+           move control-record to ws-control-line
+           move ws-control-line to ws-calc-text
+           move 1030 to ws-calc-max
+           perform calculate-length
+           move ws-calc-length to ws-control-length
+           if ws-control-length = 0
+               exit paragraph
+           end-if
+           move ws-control-line(1:1) to ws-char
+           if ws-char = "*"
+               exit paragraph
+           end-if
+           move 0 to ws-comma-pos
+           perform varying ws-i from 1 by 1 until ws-i > ws-control-length
+               move ws-control-line(ws-i:1) to ws-char
+               if ws-char = ","
+                   move ws-i to ws-comma-pos
+                   exit perform
+               end-if
+           end-perform
+           if ws-comma-pos = 0
+               display "cobdown: skipping malformed control record: "
+                   ws-control-line(1:ws-control-length)
+               exit paragraph
+           end-if
+           move spaces to ws-input-path ws-output-path
+           move ws-control-line(1:ws-comma-pos - 1) to ws-input-path
+           move ws-control-line(ws-comma-pos + 1:
+               ws-control-length - ws-comma-pos) to ws-output-path
            perform trim-input-path
-           perform trim-output-path.
+           perform trim-output-path
+           perform run-one-conversion.
+
+       run-one-conversion.
+           perform reset-conversion-state
+           perform load-input-file
+           perform collect-front-matter
+           perform collect-reference-definitions
+           perform collect-headings
+           perform write-html-document
+           perform write-audit-record.
+
+       reset-conversion-state.
+           move 0 to ws-line-count ws-line-index ws-discarded-count
+           move 0 to ws-blockquote-depth ws-list-depth
+           move 0 to ws-quote-depth ws-target-depth
+           move "N" to ws-eof ws-skip-next ws-line-consumed
+           move "N" to ws-paragraph-open ws-code-open ws-code-fenced
+           move "N" to ws-table-open ws-eof-cleanup
+           move spaces to ws-paragraph-buffer
+           move 0 to ws-sum-headings
+           move 0 to ws-sum-lists-opened ws-sum-lists-closed
+           move 0 to ws-sum-code-opened ws-sum-code-closed
+           move 0 to ws-sum-paragraphs
+           move 0 to ws-refdef-count
+           move 0 to ws-heading-count ws-heading-seq
+           move "N" to ws-scan-fenced
+           move "N" to ws-scan-indented
+           move 0 to ws-output-line-count
+           move "N" to ws-doc-flagged
+           perform reset-list-stack.
+
+       collect-reference-definitions.
+           move 0 to ws-refdef-count
+           move "N" to ws-def-scan-fenced
+           move "N" to ws-def-scan-indented
+           perform varying ws-line-index from 1 by 1
+                   until ws-line-index > ws-line-count
+               move ws-line-text(ws-line-index) to ws-inner-line
+               move ws-line-length(ws-line-index) to ws-next-length
+               perform detect-fence-line
+               if ws-is-fence = "Y"
+                   if ws-def-scan-fenced = "Y"
+                       move "N" to ws-def-scan-fenced
+                   else
+                       move "Y" to ws-def-scan-fenced
+                   end-if
+               else
+                   if ws-def-scan-fenced not = "Y"
+                       perform try-collect-one-definition-line
+                   end-if
+               end-if
+           end-perform
+           move 0 to ws-line-index.
+
+       try-collect-one-definition-line.
+           if ws-def-scan-indented = "Y"
+               if ws-next-length = 0
+                   continue
+               else
+                   perform count-leading-spaces
+                   if ws-indent >= 4
+                       continue
+                   else
+                       move "N" to ws-def-scan-indented
+                       perform try-collect-one-definition
+                   end-if
+               end-if
+           else
+               perform count-leading-spaces
+               if ws-next-length > 0 and ws-indent >= 4
+                   move "Y" to ws-def-scan-indented
+               else
+                   perform try-collect-one-definition
+               end-if
+           end-if.
+
+       try-collect-one-definition.
+           move ws-line-text(ws-line-index) to ws-def-line
+           move ws-line-length(ws-line-index) to ws-def-length
+           perform parse-definition-line
+           if ws-def-valid = "Y" and ws-refdef-count < 100
+               add 1 to ws-refdef-count
+               move spaces to ws-refdef-label(ws-refdef-count)
+               move ws-def-label(1:ws-def-label-length)
+                   to ws-refdef-label(ws-refdef-count)(1:ws-def-label-length)
+               move spaces to ws-refdef-url(ws-refdef-count)
+               move ws-def-url(1:ws-def-url-length)
+                   to ws-refdef-url(ws-refdef-count)(1:ws-def-url-length)
+               move spaces to ws-line-text(ws-line-index)
+               move 0 to ws-line-length(ws-line-index)
+           end-if.
+
+       parse-definition-line.
+           move "N" to ws-def-valid
+           move spaces to ws-def-label ws-def-url
+           move 0 to ws-def-label-length ws-def-url-length
+           if ws-def-length = 0
+               exit paragraph
+           end-if
+           move 0 to ws-i
+           perform varying ws-j from 1 by 1 until ws-j > ws-def-length
+               move ws-def-line(ws-j:1) to ws-char
+               if ws-char = space
+                   add 1 to ws-i
+               else
+                   exit perform
+               end-if
+           end-perform
+           if ws-i > 3 or ws-j > ws-def-length
+               exit paragraph
+           end-if
+           move ws-def-line(ws-j:1) to ws-char
+           if ws-char not = "["
+               exit paragraph
+           end-if
+           add 1 to ws-j
+           perform until ws-j > ws-def-length
+               move ws-def-line(ws-j:1) to ws-char
+               if ws-char = "]"
+                   exit perform
+               end-if
+               if ws-def-label-length < 256
+                   add 1 to ws-def-label-length
+                   move ws-char to ws-def-label(ws-def-label-length:1)
+               end-if
+               add 1 to ws-j
+           end-perform
+           if ws-j > ws-def-length or ws-def-label-length = 0
+               exit paragraph
+           end-if
+           add 1 to ws-j
+           if ws-j > ws-def-length
+               exit paragraph
+           end-if
+           move ws-def-line(ws-j:1) to ws-char
+           if ws-char not = ":"
+               exit paragraph
+           end-if
+           add 1 to ws-j
+           perform until ws-j > ws-def-length
+               move ws-def-line(ws-j:1) to ws-char
+               if ws-char not = space
+                   exit perform
+               end-if
+               add 1 to ws-j
+           end-perform
+           if ws-j > ws-def-length
+               exit paragraph
+           end-if
+           move ws-def-line(ws-j:1) to ws-char
+           if ws-char = "<"
+               add 1 to ws-j
+               perform until ws-j > ws-def-length
+                   move ws-def-line(ws-j:1) to ws-char
+                   if ws-char = ">"
+                       add 1 to ws-j
+                       exit perform
+                   end-if
+                   if ws-def-url-length < 1024
+                       add 1 to ws-def-url-length
+                       move ws-char to ws-def-url(ws-def-url-length:1)
+                   end-if
+                   add 1 to ws-j
+               end-perform
+           else
+               perform until ws-j > ws-def-length
+                   move ws-def-line(ws-j:1) to ws-char
+                   if ws-char = space
+                       exit perform
+                   end-if
+                   if ws-def-url-length < 1024
+                       add 1 to ws-def-url-length
+                       move ws-char to ws-def-url(ws-def-url-length:1)
+                   end-if
+                   add 1 to ws-j
+               end-perform
+           end-if
+           if ws-def-url-length = 0
+               exit paragraph
+           end-if
+           inspect ws-def-label
+               converting "abcdefghijklmnopqrstuvwxyz"
+               to         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           move "Y" to ws-def-valid.
+
+       collect-front-matter.
+           move "N" to ws-has-title ws-has-author
+           move spaces to ws-doc-title ws-doc-author
+           move 0 to ws-doc-title-length ws-doc-author-length
+           move 0 to ws-fm-end
+           if ws-line-count = 0
+               exit paragraph
+           end-if
+           move ws-line-text(1) to ws-inner-line
+           move ws-line-length(1) to ws-next-length
+           if ws-next-length not = 3 or ws-inner-line(1:3) not = "---"
+               exit paragraph
+           end-if
+           perform varying ws-line-index from 2 by 1
+                   until ws-line-index > ws-line-count
+               move ws-line-text(ws-line-index) to ws-inner-line
+               move ws-line-length(ws-line-index) to ws-next-length
+               if ws-next-length = 3 and ws-inner-line(1:3) = "---"
+                   move ws-line-index to ws-fm-end
+                   exit perform
+               end-if
+               perform parse-front-matter-line
+           end-perform
+           if ws-fm-end > 0 and (ws-has-title = "Y" or ws-has-author = "Y")
+               perform varying ws-line-index from 1 by 1
+                       until ws-line-index > ws-fm-end
+                   move spaces to ws-line-text(ws-line-index)
+                   move 0 to ws-line-length(ws-line-index)
+               end-perform
+           else
+               move "N" to ws-has-title ws-has-author
+               move spaces to ws-doc-title ws-doc-author
+               move 0 to ws-doc-title-length ws-doc-author-length
+           end-if
+           move 0 to ws-line-index.
+
+       parse-front-matter-line.
+           move 0 to ws-j
+           perform varying ws-i from 1 by 1 until ws-i > ws-next-length
+               move ws-inner-line(ws-i:1) to ws-char
+               if ws-char = ":"
+                   move ws-i to ws-j
+                   exit perform
+               end-if
+           end-perform
+           if ws-j = 0
+               exit paragraph
+           end-if
+           move spaces to ws-fm-key
+           move 0 to ws-fm-key-length
+           if ws-j > 1
+               move ws-inner-line(1:ws-j - 1) to ws-fm-key
+               compute ws-fm-key-length = ws-j - 1
+           end-if
+           perform trim-fm-key
+           inspect ws-fm-key
+               converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+               to         "abcdefghijklmnopqrstuvwxyz"
+           move spaces to ws-fm-value
+           move 0 to ws-fm-value-length
+           add 1 to ws-j
+           if ws-j <= ws-next-length
+               move ws-inner-line(ws-j:ws-next-length - ws-j + 1)
+                   to ws-fm-value
+               compute ws-fm-value-length = ws-next-length - ws-j + 1
+           end-if
+           perform trim-fm-value
+           perform strip-fm-quotes
+           if ws-fm-key-length = 5 and ws-fm-key(1:5) = "title"
+               move spaces to ws-doc-title
+               if ws-fm-value-length > 0
+                   move ws-fm-value(1:ws-fm-value-length) to ws-doc-title
+               end-if
+               move ws-fm-value-length to ws-doc-title-length
+               move "Y" to ws-has-title
+           end-if
+           if ws-fm-key-length = 6 and ws-fm-key(1:6) = "author"
+               move spaces to ws-doc-author
+               if ws-fm-value-length > 0
+                   move ws-fm-value(1:ws-fm-value-length) to ws-doc-author
+               end-if
+               move ws-fm-value-length to ws-doc-author-length
+               move "Y" to ws-has-author
+           end-if.
+
+       trim-fm-key.
+           move ws-fm-key to ws-calc-text
+           move 64 to ws-calc-max
+           perform calculate-length
+           move ws-calc-length to ws-fm-key-length.
+
+       trim-fm-value.
+           move 0 to ws-i
+           perform varying ws-k from 1 by 1 until ws-k > ws-fm-value-length
+               move ws-fm-value(ws-k:1) to ws-char
+               if ws-char not = space
+                   exit perform
+               end-if
+               add 1 to ws-i
+           end-perform
+           if ws-i >= ws-fm-value-length
+               move spaces to ws-fm-value
+               move 0 to ws-fm-value-length
+           else
+               if ws-i > 0
+                   move ws-fm-value(ws-i + 1:ws-fm-value-length - ws-i)
+                       to ws-calc-text
+                   move spaces to ws-fm-value
+                   move ws-calc-text(1:ws-fm-value-length - ws-i)
+                       to ws-fm-value
+                   subtract ws-i from ws-fm-value-length
+               end-if
+               move ws-fm-value to ws-calc-text
+               move 256 to ws-calc-max
+               perform calculate-length
+               move ws-calc-length to ws-fm-value-length
+           end-if.
+
+       strip-fm-quotes.
+           if ws-fm-value-length >= 2
+               move ws-fm-value(1:1) to ws-char
+               move ws-fm-value(ws-fm-value-length:1) to ws-char-2
+               if (ws-char = """" and ws-char-2 = """")
+                       or (ws-char = "'" and ws-char-2 = "'")
+                   if ws-fm-value-length > 2
+                       move ws-fm-value(2:ws-fm-value-length - 2)
+                           to ws-calc-text
+                       move spaces to ws-fm-value
+                       move ws-calc-text(1:ws-fm-value-length - 2)
+                           to ws-fm-value
+                   else
+                       move spaces to ws-fm-value
+                   end-if
+                   subtract 2 from ws-fm-value-length
+               end-if
+           end-if.
+
+       collect-headings.
+           move 0 to ws-heading-count
+           move "N" to ws-scan-fenced
+           move "N" to ws-scan-indented
+           move 0 to ws-heading-quote-depth
+           perform varying ws-line-index from 1 by 1
+                   until ws-line-index > ws-line-count
+               move ws-line-text(ws-line-index) to ws-inner-line
+               move ws-line-length(ws-line-index) to ws-next-length
+               perform strip-blockquote-markers
+               if ws-quote-depth not = ws-heading-quote-depth
+                   move "N" to ws-scan-fenced
+                   move "N" to ws-scan-indented
+                   move ws-quote-depth to ws-heading-quote-depth
+               end-if
+               perform detect-fence-line
+               if ws-is-fence = "Y"
+                   if ws-scan-fenced = "Y"
+                       move "N" to ws-scan-fenced
+                   else
+                       move "Y" to ws-scan-fenced
+                   end-if
+               else
+                   if ws-scan-fenced not = "Y"
+                       perform try-collect-one-line
+                   end-if
+               end-if
+           end-perform
+           move 0 to ws-line-index.
+
+       try-collect-one-line.
+           if ws-scan-indented = "Y"
+               if ws-next-length = 0
+                   continue
+               else
+                   perform count-leading-spaces
+                   if ws-indent >= 4
+                       continue
+                   else
+                       move "N" to ws-scan-indented
+                       perform try-collect-one-heading
+                   end-if
+               end-if
+           else
+               perform count-leading-spaces
+               if ws-next-length > 0 and ws-indent >= 4
+                   move "Y" to ws-scan-indented
+               else
+                   perform try-collect-one-heading
+               end-if
+           end-if.
+
+       try-collect-one-heading.
+           perform try-collect-setext-heading
+           if ws-heading-level = 0
+               perform try-collect-atx-heading
+           end-if.
+
+       try-collect-atx-heading.
+           move 0 to ws-heading-level
+           perform count-leading-spaces
+           if ws-indent > 3
+               exit paragraph
+           end-if
+           compute ws-j = ws-indent + 1
+           perform varying ws-i from ws-j by 1 until ws-i > ws-next-length
+               move ws-inner-line(ws-i:1) to ws-char
+               if ws-char = "#"
+                   add 1 to ws-heading-level
+               else
+                   exit perform
+               end-if
+           end-perform
+           if ws-heading-level < 1 or ws-heading-level > 6
+               move 0 to ws-heading-level
+               exit paragraph
+           end-if
+           if ws-i > ws-next-length
+               move 0 to ws-heading-level
+               exit paragraph
+           end-if
+           move ws-inner-line(ws-i:1) to ws-char
+           if ws-char not = space
+               move 0 to ws-heading-level
+               exit paragraph
+           end-if
+           add 1 to ws-i
+           move spaces to ws-item-text
+           if ws-i <= ws-next-length
+               move ws-inner-line(ws-i:ws-next-length - ws-i + 1)
+                   to ws-item-text
+           end-if
+           perform strip-trailing-hashes
+           perform register-heading.
+
+       try-collect-setext-heading.
+           move 0 to ws-heading-level
+           if ws-line-index >= ws-line-count
+               exit paragraph
+           end-if
+           move ws-line-text(ws-line-index + 1) to ws-next-line
+           move ws-line-length(ws-line-index + 1) to ws-work-length
+           if ws-work-length = 0
+               exit paragraph
+           end-if
+           move 0 to ws-meaningful-count
+           move "Y" to ws-all-same
+           move space to ws-hr-char
+           perform varying ws-i from 1 by 1 until ws-i > ws-work-length
+               move ws-next-line(ws-i:1) to ws-char
+               if ws-char not = space
+                   if ws-meaningful-count = 0
+                       move ws-char to ws-hr-char
+                   else
+                       if ws-char not = ws-hr-char
+                           move "N" to ws-all-same
+                       end-if
+                   end-if
+                   add 1 to ws-meaningful-count
+               end-if
+           end-perform
+           if ws-all-same = "Y" and ws-meaningful-count > 0
+               if ws-hr-char = "="
+                   move 1 to ws-heading-level
+               end-if
+               if ws-hr-char = "-"
+                   move 2 to ws-heading-level
+               end-if
+           end-if
+           if ws-heading-level > 0
+               move spaces to ws-item-text
+               move ws-inner-line(1:ws-next-length) to ws-item-text
+               perform register-heading
+           end-if.
+
+       register-heading.
+           if ws-heading-count < 200
+               move ws-item-text to ws-calc-text
+               move 2048 to ws-calc-max
+               perform calculate-length
+               if ws-calc-length > 0
+                   add 1 to ws-heading-count
+                   move ws-heading-level to ws-heading-toc-level(ws-heading-count)
+                   move ws-item-text to ws-source-text
+                   move ws-calc-length to ws-source-length
+                   perform convert-inline
+                   move spaces to ws-heading-toc-html(ws-heading-count)
+                   move ws-target-length to ws-heading-toc-length(ws-heading-count)
+                   if ws-heading-toc-length(ws-heading-count) > 512
+                       move 512 to ws-heading-toc-length(ws-heading-count)
+                   end-if
+                   move ws-target-text(1:ws-heading-toc-length(ws-heading-count))
+                       to ws-heading-toc-html(ws-heading-count)
+                   perform slugify-heading-text
+                   move ws-slug-text to ws-heading-anchor(ws-heading-count)
+                   move ws-slug-length to ws-heading-anchor-length(ws-heading-count)
+               end-if
+           end-if.
+
+       slugify-heading-text.
+           move spaces to ws-slug-scratch
+           move ws-item-text(1:ws-calc-length) to ws-slug-scratch(1:ws-calc-length)
+           inspect ws-slug-scratch
+               converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+               to         "abcdefghijklmnopqrstuvwxyz"
+           move spaces to ws-slug-text
+           move 0 to ws-slug-length
+           move "Y" to ws-slug-pending-dash
+           perform varying ws-i from 1 by 1 until ws-i > ws-calc-length
+               move ws-slug-scratch(ws-i:1) to ws-char
+               if (ws-char >= "a" and ws-char <= "z")
+                       or (ws-char >= "0" and ws-char <= "9")
+                   if ws-slug-length < 256
+                       add 1 to ws-slug-length
+                       move ws-char to ws-slug-text(ws-slug-length:1)
+                   end-if
+                   move "N" to ws-slug-pending-dash
+               else
+                   if ws-slug-length > 0 and ws-slug-pending-dash = "N"
+                       if ws-slug-length < 256
+                           add 1 to ws-slug-length
+                           move "-" to ws-slug-text(ws-slug-length:1)
+                       end-if
+                       move "Y" to ws-slug-pending-dash
+                   end-if
+               end-if
+           end-perform
+           perform until ws-slug-length = 0
+                   or ws-slug-text(ws-slug-length:1) not = "-"
+               move space to ws-slug-text(ws-slug-length:1)
+               subtract 1 from ws-slug-length
+           end-perform
+           if ws-slug-length = 0
+               move "section" to ws-slug-text
+               move 7 to ws-slug-length
+           end-if
+           perform dedupe-heading-slug.
+
+       dedupe-heading-slug.
+           move 0 to ws-slug-suffix
+           move "Y" to ws-slug-collision
+           perform until ws-slug-collision = "N"
+               move spaces to ws-slug-candidate
+               move ws-slug-text(1:ws-slug-length)
+                   to ws-slug-candidate(1:ws-slug-length)
+               move ws-slug-length to ws-slug-candidate-length
+               if ws-slug-suffix > 0
+                   perform build-slug-suffix
+                   move "-" to ws-slug-candidate(ws-slug-candidate-length + 1:1)
+                   add 1 to ws-slug-candidate-length
+                   move ws-slug-suffix-text(1:ws-slug-suffix-length)
+                       to ws-slug-candidate(ws-slug-candidate-length + 1:
+                           ws-slug-suffix-length)
+                   add ws-slug-suffix-length to ws-slug-candidate-length
+               end-if
+               move "N" to ws-slug-collision
+               perform varying ws-i from 1 by 1
+                       until ws-i > ws-heading-count - 1
+                   if ws-heading-anchor-length(ws-i) = ws-slug-candidate-length
+                           and ws-heading-anchor(ws-i)(1:ws-slug-candidate-length)
+                               = ws-slug-candidate(1:ws-slug-candidate-length)
+                       move "Y" to ws-slug-collision
+                       exit perform
+                   end-if
+               end-perform
+               if ws-slug-collision = "Y"
+                   add 1 to ws-slug-suffix
+               end-if
+           end-perform
+           move ws-slug-candidate to ws-slug-text
+           move ws-slug-candidate-length to ws-slug-length.
+
+       build-slug-suffix.
+           move 0 to ws-slug-suffix-length
+           move spaces to ws-slug-suffix-text
+           if ws-slug-suffix >= 10
+               compute ws-slug-tens = ws-slug-suffix / 10
+               move ws-digits(ws-slug-tens + 1:1) to ws-slug-suffix-text(1:1)
+               compute ws-slug-ones = ws-slug-suffix - (ws-slug-tens * 10)
+               move ws-digits(ws-slug-ones + 1:1) to ws-slug-suffix-text(2:1)
+               move 2 to ws-slug-suffix-length
+           else
+               move ws-digits(ws-slug-suffix + 1:1) to ws-slug-suffix-text(1:1)
+               move 1 to ws-slug-suffix-length
+           end-if.
 
        trim-input-path.
            move ws-input-path to ws-calc-text
@@ -169,6 +976,8 @@
                            perform calculate-length
                            move ws-calc-length
                                to ws-line-length(ws-line-count)
+                       else
+                           add 1 to ws-discarded-count
                        end-if
                end-read
            end-perform
@@ -187,12 +996,39 @@
            move "<meta name=""viewport"" content=""width=device-width, initial-scale=1"">"
                to ws-output-line
            perform emit-line
-           move "<title>Converted Markdown</title>" to ws-output-line
+           if ws-has-title = "Y"
+               move ws-doc-title to ws-source-text
+               move ws-doc-title-length to ws-source-length
+               perform escape-source-text
+               move spaces to ws-output-line
+               string "<title>" delimited by size
+                   ws-target-text(1:ws-target-length) delimited by size
+                   "</title>" delimited by size
+                   into ws-output-line
+               end-string
+           else
+               move "<title>Converted Markdown</title>" to ws-output-line
+           end-if
            perform emit-line
+           if ws-has-author = "Y"
+               move ws-doc-author to ws-source-text
+               move ws-doc-author-length to ws-source-length
+               perform escape-source-text
+               move spaces to ws-output-line
+               string "<meta name=""author"" content=""" delimited by size
+                   ws-target-text(1:ws-target-length) delimited by size
+                   """>" delimited by size
+                   into ws-output-line
+               end-string
+               perform emit-line
+           end-if
            move "</head>" to ws-output-line
            perform emit-line
            move "<body>" to ws-output-line
            perform emit-line
+           if ws-heading-count > ws-toc-threshold
+               perform emit-table-of-contents
+           end-if
 
            perform varying ws-line-index from 1 by 1
                until ws-line-index > ws-line-count
@@ -205,9 +1041,11 @@
                end-if
            end-perform
 
+           move "Y" to ws-eof-cleanup
            perform close-paragraph
            perform close-code-block
            perform close-all-lists
+           perform close-table
            move 0 to ws-target-depth
            perform adjust-blockquotes
 
@@ -215,7 +1053,141 @@
            perform emit-line
            move "</html>" to ws-output-line
            perform emit-line
-           close html-output.
+           close html-output
+           perform report-conversion-summary
+           perform report-line-count-warning.
+
+       emit-table-of-contents.
+           move "<nav>" to ws-output-line
+           perform emit-line
+           move "<ul>" to ws-output-line
+           perform emit-line
+           perform varying ws-i from 1 by 1 until ws-i > ws-heading-count
+               perform emit-one-toc-entry
+           end-perform
+           move "</ul>" to ws-output-line
+           perform emit-line
+           move "</nav>" to ws-output-line
+           perform emit-line.
+
+       emit-one-toc-entry.
+           move ws-heading-toc-level(ws-i) to ws-heading-text
+           move spaces to ws-output-line
+           string "<li class=""toc-level-"
+               delimited by size
+               ws-heading-text
+               delimited by size
+               """><a href=""#"
+               delimited by size
+               ws-heading-anchor(ws-i)(1:ws-heading-anchor-length(ws-i))
+               delimited by size
+               """>"
+               delimited by size
+               ws-heading-toc-html(ws-i)(1:ws-heading-toc-length(ws-i))
+               delimited by size
+               "</a></li>"
+               delimited by size
+               into ws-output-line
+           end-string
+           perform emit-line.
+
+       report-conversion-summary.
+           move ws-input-path to ws-calc-text
+           move 512 to ws-calc-max
+           perform calculate-length
+           display "cobdown: conversion summary for "
+               ws-input-path(1:ws-calc-length)
+           display "  headings converted....: " ws-sum-headings
+           display "  lists opened/closed...: " ws-sum-lists-opened
+               "/" ws-sum-lists-closed
+           display "  code blocks opened/closed: " ws-sum-code-opened
+               "/" ws-sum-code-closed
+           display "  paragraphs emitted....: " ws-sum-paragraphs.
+
+       report-line-count-warning.
+           if ws-discarded-count > 0
+               move ws-input-path to ws-calc-text
+               move 512 to ws-calc-max
+               perform calculate-length
+               display "cobdown: WARNING - " ws-discarded-count
+                   " source line(s) from "
+                   ws-input-path(1:ws-calc-length)
+                   " exceeded the 4000-line limit and were dropped"
+               display "cobdown: split the source file and re-run "
+                   "to convert it in full"
+           end-if.
+
+       write-audit-record.
+           if ws-audit-open not = "Y"
+               move "Y" to ws-run-flagged
+               move ws-input-path to ws-calc-text
+               move 512 to ws-calc-max
+               perform calculate-length
+               display "cobdown: warning: audit log is not open - "
+                   "skipping audit record for "
+                   ws-calc-text(1:ws-calc-length)
+               exit paragraph
+           end-if
+           accept ws-audit-date from date yyyymmdd
+           accept ws-audit-time from time
+           move ws-input-path to ws-calc-text
+           move 512 to ws-calc-max
+           perform calculate-length
+           move ws-calc-length to ws-audit-input-length
+           move ws-output-path to ws-calc-text
+           move 512 to ws-calc-max
+           perform calculate-length
+           move ws-calc-length to ws-audit-output-length
+           move "N" to ws-audit-trunc-flag
+           if ws-discarded-count > 0
+               move "Y" to ws-audit-trunc-flag
+           end-if
+           move "N" to ws-audit-warn-flag
+           if ws-doc-flagged = "Y"
+               move "Y" to ws-audit-warn-flag
+           end-if
+           move ws-line-count to ws-audit-source-lines
+           move ws-output-line-count to ws-audit-output-lines
+           move spaces to ws-audit-text
+           string ws-audit-date
+                   delimited by size
+               "," delimited by size
+               ws-audit-time
+                   delimited by size
+               "," delimited by size
+               ws-input-path(1:ws-audit-input-length)
+                   delimited by size
+               "," delimited by size
+               ws-output-path(1:ws-audit-output-length)
+                   delimited by size
+               "," delimited by size
+               ws-audit-source-lines
+                   delimited by size
+               "," delimited by size
+               ws-audit-output-lines
+                   delimited by size
+               "," delimited by size
+               ws-audit-trunc-flag
+                   delimited by size
+               "," delimited by size
+               ws-audit-warn-flag
+                   delimited by size
+               into ws-audit-text
+           end-string
+           move ws-audit-text to ws-calc-text
+           move 2048 to ws-calc-max
+           perform calculate-length
+           move spaces to audit-record
+           move ws-audit-text(1:ws-calc-length) to audit-record(1:ws-calc-length)
+           write audit-record
+           if ws-audit-status not = "00"
+               move "N" to ws-audit-open
+               move "Y" to ws-run-flagged
+               display "cobdown: warning: audit log write failed "
+                   "(file status " ws-audit-status ") for "
+                   ws-input-path(1:ws-audit-input-length)
+                   " - audit trail will be incomplete"
+           end-if.
 
        process-current-line.
            move "N" to ws-line-consumed
@@ -226,9 +1198,13 @@
            if ws-code-open = "Y" and ws-line-consumed not = "Y"
                perform handle-code-line
            end-if
+           if ws-table-open = "Y" and ws-line-consumed not = "Y"
+               perform handle-table-row
+           end-if
            if ws-line-consumed not = "Y" and ws-next-length = 0
                perform close-paragraph
                perform close-all-lists
+               perform close-table
                move "Y" to ws-line-consumed
            end-if
            if ws-line-consumed not = "Y"
@@ -246,11 +1222,25 @@
            if ws-line-consumed not = "Y"
                perform detect-list-item
            end-if
+           if ws-line-consumed not = "Y"
+               perform detect-table-row
+           end-if
            if ws-line-consumed not = "Y"
                perform append-paragraph-line
            end-if.
 
        strip-blockquote-prefix.
+           perform strip-blockquote-markers
+
+           if ws-quote-depth not = ws-blockquote-depth
+               perform close-paragraph
+               perform close-code-block
+               perform close-all-lists
+               move ws-quote-depth to ws-target-depth
+               perform adjust-blockquotes
+           end-if.
+
+       strip-blockquote-markers.
            move 0 to ws-quote-depth
            move 1 to ws-content-start
            perform until ws-content-start > ws-next-length
@@ -283,14 +1273,6 @@
                end-if
            end-perform
 
-           if ws-quote-depth not = ws-blockquote-depth
-               perform close-paragraph
-               perform close-code-block
-               perform close-all-lists
-               move ws-quote-depth to ws-target-depth
-               perform adjust-blockquotes
-           end-if
-
            move spaces to ws-item-text
            if ws-content-start <= ws-next-length
                move ws-inner-line(ws-content-start:
@@ -307,31 +1289,80 @@
            end-if.
 
        handle-code-line.
-           perform count-leading-spaces
-           if ws-next-length = 0
-               move spaces to ws-output-line
-               perform emit-line
-               move "Y" to ws-line-consumed
+           if ws-code-fenced = "Y"
+               perform handle-fenced-code-line
            else
-               if ws-indent >= 4
-                   move spaces to ws-code-line
-                   move ws-inner-line(5:ws-next-length - 4)
-                       to ws-code-line
-                   move ws-code-line to ws-source-text
-                   move ws-code-line to ws-calc-text
-                   move 2048 to ws-calc-max
-                   perform calculate-length
-                   move ws-calc-length to ws-source-length
-                   perform escape-source-text
-                   move ws-target-text to ws-output-line
+               perform count-leading-spaces
+               if ws-next-length = 0
+                   move spaces to ws-output-line
                    perform emit-line
                    move "Y" to ws-line-consumed
                else
-                   perform close-code-block
+                   if ws-indent >= 4
+                       move spaces to ws-code-line
+                       move ws-inner-line(5:ws-next-length - 4)
+                           to ws-code-line
+                       move ws-code-line to ws-source-text
+                       move ws-code-line to ws-calc-text
+                       move 2048 to ws-calc-max
+                       perform calculate-length
+                       move ws-calc-length to ws-source-length
+                       perform escape-source-text
+                       move ws-target-text to ws-output-line
+                       perform emit-line
+                       move "Y" to ws-line-consumed
+                   else
+                       perform close-code-block
+                   end-if
+               end-if
+           end-if.
+
+       handle-fenced-code-line.
+           perform detect-fence-line
+           if ws-is-fence = "Y" and ws-k >= ws-fence-length
+               perform close-code-block
+               move "Y" to ws-line-consumed
+           else
+               move ws-inner-line to ws-source-text
+               move ws-next-length to ws-source-length
+               perform escape-source-text
+               move ws-target-text to ws-output-line
+               perform emit-line
+               move "Y" to ws-line-consumed
+           end-if.
+
+       detect-fence-line.
+           move "N" to ws-is-fence
+           perform count-leading-spaces
+           if ws-indent > 3
+               exit paragraph
+           end-if
+           compute ws-j = ws-indent + 1
+           move 0 to ws-k
+           perform varying ws-i from ws-j by 1 until ws-i > ws-next-length
+               move ws-inner-line(ws-i:1) to ws-char
+               if ws-char = "`"
+                   add 1 to ws-k
+               else
+                   exit perform
                end-if
-           end-if.
+           end-perform
+           if ws-k < 3
+               exit paragraph
+           end-if
+           if ws-i <= ws-next-length
+               move ws-inner-line(ws-i:1) to ws-char
+               if ws-char = "`"
+                   exit paragraph
+               end-if
+           end-if
+           move "Y" to ws-is-fence.
 
        detect-code-block.
+           perform detect-fence-open
+           if ws-line-consumed = "Y"
+               exit paragraph
+           end-if
            perform count-leading-spaces
            if ws-indent >= 4
                perform close-paragraph
@@ -350,6 +1381,48 @@
                move "Y" to ws-line-consumed
            end-if.
 
+       detect-fence-open.
+           perform detect-fence-line
+           if ws-is-fence not = "Y"
+               exit paragraph
+           end-if
+           perform close-paragraph
+           perform close-all-lists
+           move "Y" to ws-code-open
+           move "Y" to ws-code-fenced
+           move ws-k to ws-fence-length
+           move spaces to ws-fence-info
+           compute ws-j = ws-indent + ws-k + 1
+           if ws-j <= ws-next-length
+               move ws-inner-line(ws-j:ws-next-length - ws-j + 1)
+                   to ws-fence-info
+           end-if
+           perform build-fence-open-tag
+           perform emit-line
+           add 1 to ws-sum-code-opened
+           move "Y" to ws-line-consumed.
+
+       build-fence-open-tag.
+           move ws-fence-info to ws-calc-text
+           move 2048 to ws-calc-max
+           perform calculate-length
+           move spaces to ws-output-line
+           if ws-calc-length = 0
+               move "<pre><code>" to ws-output-line
+           else
+               move ws-fence-info(1:ws-calc-length) to ws-source-text
+               move ws-calc-length to ws-source-length
+               perform escape-source-text
+               string "<pre><code class=""language-"
+                   delimited by size
+                   ws-target-text(1:ws-target-length)
+                   delimited by size
+                   """>"
+                   delimited by size
+                   into ws-output-line
+               end-string
+           end-if.
+
        detect-setext-heading.
            if ws-line-index >= ws-line-count
                exit paragraph
@@ -390,17 +1463,9 @@
                move ws-inner-line to ws-source-text
                move ws-next-length to ws-source-length
                perform convert-inline
-               move ws-heading-level to ws-heading-text
-               move spaces to ws-output-line
-               string "<h" ws-heading-text ">"
-                   delimited by size
-                   ws-target-text(1:ws-target-length)
-                   delimited by size
-                   "</h" ws-heading-text ">"
-                   delimited by size
-                   into ws-output-line
-               end-string
+               perform build-heading-tag
                perform emit-line
+               add 1 to ws-sum-headings
                move "Y" to ws-skip-next
                move "Y" to ws-line-consumed
            end-if.
@@ -448,19 +1513,40 @@
            perform close-paragraph
            perform close-all-lists
            perform convert-inline
-           move ws-heading-level to ws-heading-text
-           move spaces to ws-output-line
-           string "<h" ws-heading-text ">"
-               delimited by size
-               ws-target-text(1:ws-target-length)
-               delimited by size
-               "</h" ws-heading-text ">"
-               delimited by size
-               into ws-output-line
-           end-string
+           perform build-heading-tag
            perform emit-line
+           add 1 to ws-sum-headings
            move "Y" to ws-line-consumed.
 
+       build-heading-tag.
+           move ws-heading-level to ws-heading-text
+           move spaces to ws-output-line
+           add 1 to ws-heading-seq
+           if ws-heading-seq <= ws-heading-count
+               string "<h" ws-heading-text " id="""
+                   delimited by size
+                   ws-heading-anchor(ws-heading-seq)
+                       (1:ws-heading-anchor-length(ws-heading-seq))
+                   delimited by size
+                   """>"
+                   delimited by size
+                   ws-target-text(1:ws-target-length)
+                   delimited by size
+                   "</h" ws-heading-text ">"
+                   delimited by size
+                   into ws-output-line
+               end-string
+           else
+               string "<h" ws-heading-text ">"
+                   delimited by size
+                   ws-target-text(1:ws-target-length)
+                   delimited by size
+                   "</h" ws-heading-text ">"
+                   delimited by size
+                   into ws-output-line
+               end-string
+           end-if.
+
        strip-trailing-hashes.
            move ws-item-text to ws-calc-text
            move 2048 to ws-calc-max
@@ -606,6 +1692,7 @@
                move ws-inner-line(ws-j:ws-next-length - ws-j + 1)
                    to ws-item-text
            end-if
+           perform detect-task-marker
            move ws-item-text to ws-calc-text
            move 2048 to ws-calc-max
            perform calculate-length
@@ -613,14 +1700,59 @@
            move ws-item-text to ws-source-text
            perform convert-inline
            move spaces to ws-output-line
-           move "<li>" to ws-output-line
+           if ws-task-item = "Y"
+               if ws-task-checked = "Y"
+                   move "<li><input type=""checkbox"" checked disabled> "
+                       to ws-output-line
+                   move 45 to ws-li-prefix-length
+               else
+                   move "<li><input type=""checkbox"" disabled> "
+                       to ws-output-line
+                   move 37 to ws-li-prefix-length
+               end-if
+           else
+               move "<li>" to ws-output-line
+               move 4 to ws-li-prefix-length
+           end-if
            if ws-target-length > 0
                move ws-target-text(1:ws-target-length)
-                   to ws-output-line(5:ws-target-length)
+                   to ws-output-line(ws-li-prefix-length + 1:ws-target-length)
            end-if
            perform emit-line
            move "Y" to ws-stack-item-open(ws-list-depth).
 
+       detect-task-marker.
+           move "N" to ws-task-item ws-task-checked
+           move ws-item-text to ws-calc-text
+           move 2048 to ws-calc-max
+           perform calculate-length
+           if ws-calc-length >= 3
+               move ws-item-text(1:1) to ws-char
+               move ws-item-text(3:1) to ws-char-2
+               if ws-char = "[" and ws-char-2 = "]"
+                   and ws-item-text(4:1) = space
+                   move ws-item-text(2:1) to ws-char-2
+                   if ws-char-2 = space
+                       move "Y" to ws-task-item
+                   else
+                       if ws-char-2 = "x" or ws-char-2 = "X"
+                           move "Y" to ws-task-item
+                           move "Y" to ws-task-checked
+                       end-if
+                   end-if
+               end-if
+           end-if
+           if ws-task-item = "Y"
+               move spaces to ws-calc-text
+               if ws-calc-length > 4
+                   move ws-item-text(5:ws-calc-length - 4) to ws-calc-text
+               end-if
+               move spaces to ws-item-text
+               if ws-calc-length > 4
+                   move ws-calc-text(1:ws-calc-length - 4) to ws-item-text
+               end-if
+           end-if.
+
        open-list-level.
            add 1 to ws-list-depth
            move ws-indent to ws-stack-indent(ws-list-depth)
@@ -631,7 +1763,8 @@
            else
                move "<ul>" to ws-output-line
            end-if
-           perform emit-line.
+           perform emit-line
+           add 1 to ws-sum-lists-opened.
 
        close-list-level.
            if ws-stack-item-open(ws-list-depth) = "Y"
@@ -644,6 +1777,7 @@
                move "</ul>" to ws-output-line
            end-if
            perform emit-line
+           add 1 to ws-sum-lists-closed
            move 0 to ws-stack-indent(ws-list-depth)
            move space to ws-stack-type(ws-list-depth)
                ws-stack-item-open(ws-list-depth)
@@ -654,6 +1788,340 @@
                perform close-list-level
            end-perform.
 
+       detect-table-row.
+           if ws-table-open = "Y"
+               exit paragraph
+           end-if
+           move 0 to ws-j
+           perform varying ws-i from 1 by 1 until ws-i > ws-next-length
+               move ws-inner-line(ws-i:1) to ws-char
+               if ws-char = "|"
+                   move 1 to ws-j
+                   exit perform
+               end-if
+           end-perform
+           if ws-j = 0
+               exit paragraph
+           end-if
+           if ws-line-index >= ws-line-count
+               exit paragraph
+           end-if
+           move ws-line-text(ws-line-index + 1) to ws-tbl-line
+           move ws-line-length(ws-line-index + 1) to ws-tbl-length
+           perform split-table-cells
+           perform validate-separator-cells
+           if ws-is-valid-separator not = "Y"
+               exit paragraph
+           end-if
+           move ws-tbl-cell-count to ws-table-col-count
+           perform close-paragraph
+           perform close-all-lists
+           move "Y" to ws-table-open
+           move "<table>" to ws-output-line
+           perform emit-line
+           move "<thead>" to ws-output-line
+           perform emit-line
+           move ws-inner-line to ws-tbl-line
+           move ws-next-length to ws-tbl-length
+           perform split-table-cells
+           perform emit-table-header-row
+           move "</thead>" to ws-output-line
+           perform emit-line
+           move "<tbody>" to ws-output-line
+           perform emit-line
+           move "Y" to ws-skip-next
+           move "Y" to ws-line-consumed.
+
+       handle-table-row.
+           move 0 to ws-j
+           perform varying ws-i from 1 by 1 until ws-i > ws-next-length
+               move ws-inner-line(ws-i:1) to ws-char
+               if ws-char = "|"
+                   move 1 to ws-j
+                   exit perform
+               end-if
+           end-perform
+           if ws-j = 0
+               perform close-table
+           else
+               move ws-inner-line to ws-tbl-line
+               move ws-next-length to ws-tbl-length
+               perform split-table-cells
+               perform emit-table-data-row
+               move "Y" to ws-line-consumed
+           end-if.
+
+       close-table.
+           if ws-table-open = "Y"
+               move "</tbody></table>" to ws-output-line
+               perform emit-line
+               move "N" to ws-table-open
+           end-if.
+
+       split-table-cells.
+           perform varying ws-i from 1 by 1 until ws-i > 32
+               move spaces to ws-tbl-cell(ws-i)
+           end-perform
+           move 1 to ws-tbl-cell-count
+           move 0 to ws-k
+           move 1 to ws-i
+           perform until ws-i > ws-tbl-length
+               move ws-tbl-line(ws-i:1) to ws-char
+               if ws-char = "\" and ws-i < ws-tbl-length
+                   move ws-tbl-line(ws-i + 1:1) to ws-char-2
+                   if ws-char-2 = "|" and ws-k < 1024
+                       add 1 to ws-k
+                       move "|" to ws-tbl-cell(ws-tbl-cell-count)(ws-k:1)
+                       add 2 to ws-i
+                   else
+                       if ws-k < 1024
+                           add 1 to ws-k
+                           move ws-char to ws-tbl-cell(ws-tbl-cell-count)(ws-k:1)
+                       end-if
+                       add 1 to ws-i
+                   end-if
+               else
+                   if ws-char = "|"
+                       if ws-tbl-cell-count < 32
+                           add 1 to ws-tbl-cell-count
+                       end-if
+                       move 0 to ws-k
+                       add 1 to ws-i
+                   else
+                       if ws-k < 1024
+                           add 1 to ws-k
+                           move ws-char to ws-tbl-cell(ws-tbl-cell-count)(ws-k:1)
+                       end-if
+                       add 1 to ws-i
+                   end-if
+               end-if
+           end-perform
+           perform trim-table-cells.
+
+       trim-table-cells.
+           perform varying ws-c from 1 by 1 until ws-c > ws-tbl-cell-count
+               perform trim-one-table-cell
+           end-perform
+           if ws-tbl-cell-count > 1
+               move ws-tbl-cell(1) to ws-calc-text
+               move 1024 to ws-calc-max
+               perform calculate-length
+               if ws-calc-length = 0
+                   perform shift-table-cells-left
+               end-if
+           end-if
+           if ws-tbl-cell-count > 1
+               move ws-tbl-cell(ws-tbl-cell-count) to ws-calc-text
+               move 1024 to ws-calc-max
+               perform calculate-length
+               if ws-calc-length = 0
+                   subtract 1 from ws-tbl-cell-count
+               end-if
+           end-if.
+
+       trim-one-table-cell.
+           move ws-tbl-cell(ws-c) to ws-calc-text
+           move 1024 to ws-calc-max
+           move 1 to ws-j
+           perform until ws-j > 1024
+               move ws-calc-text(ws-j:1) to ws-char
+               if ws-char not = space
+                   exit perform
+               end-if
+               add 1 to ws-j
+           end-perform
+           if ws-j > 1
+               move spaces to ws-tbl-cell(ws-c)
+               if ws-j <= 1024
+                   move ws-calc-text(ws-j:1025 - ws-j) to ws-tbl-cell(ws-c)
+               end-if
+           end-if.
+
+       shift-table-cells-left.
+           perform varying ws-i from 1 by 1 until ws-i > ws-tbl-cell-count - 1
+               move ws-tbl-cell(ws-i + 1) to ws-tbl-cell(ws-i)
+           end-perform
+           move spaces to ws-tbl-cell(ws-tbl-cell-count)
+           subtract 1 from ws-tbl-cell-count.
+
+       validate-separator-cells.
+           move "Y" to ws-is-valid-separator
+           if ws-tbl-cell-count = 0
+               move "N" to ws-is-valid-separator
+               exit paragraph
+           end-if
+           perform varying ws-c from 1 by 1 until ws-c > ws-tbl-cell-count
+               perform validate-one-separator-cell
+               if ws-is-valid-separator = "N"
+                   exit perform
+               end-if
+           end-perform.
+
+       validate-one-separator-cell.
+           move ws-tbl-cell(ws-c) to ws-calc-text
+           move 1024 to ws-calc-max
+           perform calculate-length
+           move space to ws-table-align(ws-c)
+           if ws-calc-length = 0
+               move "N" to ws-is-valid-separator
+               exit paragraph
+           end-if
+           move "N" to ws-left-colon
+           move "N" to ws-right-colon
+           move "N" to ws-dash-seen
+           move 1 to ws-j
+           move ws-calc-length to ws-k
+           if ws-tbl-cell(ws-c)(1:1) = ":"
+               move "Y" to ws-left-colon
+               add 1 to ws-j
+           end-if
+           if ws-calc-length >= ws-j and ws-tbl-cell(ws-c)(ws-calc-length:1) = ":"
+               move "Y" to ws-right-colon
+               subtract 1 from ws-k
+           end-if
+           if ws-j > ws-k
+               move "N" to ws-is-valid-separator
+               exit paragraph
+           end-if
+           perform varying ws-i from ws-j by 1 until ws-i > ws-k
+               move ws-tbl-cell(ws-c)(ws-i:1) to ws-char
+               if ws-char = "-"
+                   move "Y" to ws-dash-seen
+               else
+                   move "N" to ws-is-valid-separator
+                   exit perform
+               end-if
+           end-perform
+           if ws-is-valid-separator = "N"
+               exit paragraph
+           end-if
+           if ws-dash-seen not = "Y"
+               move "N" to ws-is-valid-separator
+               exit paragraph
+           end-if
+           if ws-left-colon = "Y" and ws-right-colon = "Y"
+               move "C" to ws-table-align(ws-c)
+           else
+               if ws-right-colon = "Y"
+                   move "R" to ws-table-align(ws-c)
+               else
+                   if ws-left-colon = "Y"
+                       move "L" to ws-table-align(ws-c)
+                   else
+                       move space to ws-table-align(ws-c)
+                   end-if
+               end-if
+           end-if.
+
+       emit-table-header-row.
+           move spaces to ws-row-buffer
+           move 0 to ws-row-length
+           move "<tr>" to ws-segment-text
+           move 4 to ws-segment-length
+           perform append-to-row
+           perform varying ws-c from 1 by 1 until ws-c > ws-tbl-cell-count
+               perform build-table-header-cell
+           end-perform
+           move "</tr>" to ws-segment-text
+           move 5 to ws-segment-length
+           perform append-to-row
+           move ws-row-buffer(1:ws-row-length) to ws-output-line
+           perform emit-line.
+
+       build-table-header-cell.
+           perform build-th-open-tag
+           move ws-tbl-cell(ws-c) to ws-calc-text
+           move 1024 to ws-calc-max
+           perform calculate-length
+           move ws-calc-length to ws-source-length
+           move ws-tbl-cell(ws-c) to ws-source-text
+           perform convert-inline
+           if ws-target-length > 0
+               move ws-target-text(1:ws-target-length) to ws-segment-text
+               move ws-target-length to ws-segment-length
+               perform append-to-row
+           end-if
+           move "</th>" to ws-segment-text
+           move 5 to ws-segment-length
+           perform append-to-row.
+
+       build-th-open-tag.
+           evaluate ws-table-align(ws-c)
+               when "L"
+                   move "<th style=""text-align:left"">" to ws-segment-text
+                   move 28 to ws-segment-length
+               when "C"
+                   move "<th style=""text-align:center"">" to ws-segment-text
+                   move 30 to ws-segment-length
+               when "R"
+                   move "<th style=""text-align:right"">" to ws-segment-text
+                   move 29 to ws-segment-length
+               when other
+                   move "<th>" to ws-segment-text
+                   move 4 to ws-segment-length
+           end-evaluate
+           perform append-to-row.
+
+       emit-table-data-row.
+           move spaces to ws-row-buffer
+           move 0 to ws-row-length
+           move "<tr>" to ws-segment-text
+           move 4 to ws-segment-length
+           perform append-to-row
+           perform varying ws-c from 1 by 1 until ws-c > ws-table-col-count
+               perform build-table-data-cell
+           end-perform
+           move "</tr>" to ws-segment-text
+           move 5 to ws-segment-length
+           perform append-to-row
+           move ws-row-buffer(1:ws-row-length) to ws-output-line
+           perform emit-line.
+
+       build-table-data-cell.
+           perform build-td-open-tag
+           move spaces to ws-source-text
+           move 0 to ws-source-length
+           if ws-c <= ws-tbl-cell-count
+               move ws-tbl-cell(ws-c) to ws-calc-text
+               move 1024 to ws-calc-max
+               perform calculate-length
+               move ws-calc-length to ws-source-length
+               move ws-tbl-cell(ws-c) to ws-source-text
+           end-if
+           perform convert-inline
+           if ws-target-length > 0
+               move ws-target-text(1:ws-target-length) to ws-segment-text
+               move ws-target-length to ws-segment-length
+               perform append-to-row
+           end-if
+           move "</td>" to ws-segment-text
+           move 5 to ws-segment-length
+           perform append-to-row.
+
+       build-td-open-tag.
+           evaluate ws-table-align(ws-c)
+               when "L"
+                   move "<td style=""text-align:left"">" to ws-segment-text
+                   move 28 to ws-segment-length
+               when "C"
+                   move "<td style=""text-align:center"">" to ws-segment-text
+                   move 30 to ws-segment-length
+               when "R"
+                   move "<td style=""text-align:right"">" to ws-segment-text
+                   move 29 to ws-segment-length
+               when other
+                   move "<td>" to ws-segment-text
+                   move 4 to ws-segment-length
+           end-evaluate
+           perform append-to-row.
+
+       append-to-row.
+           if ws-segment-length > 0
+               move ws-segment-text(1:ws-segment-length)
+                   to ws-row-buffer(ws-row-length + 1:ws-segment-length)
+               add ws-segment-length to ws-row-length
+           end-if.
+
        append-paragraph-line.
            if ws-paragraph-open not = "Y"
                move "Y" to ws-paragraph-open
@@ -715,6 +2183,7 @@
                end-if
                move "</p>" to ws-output-line(ws-calc-length + 4:4)
                perform emit-line
+               add 1 to ws-sum-paragraphs
                move "N" to ws-paragraph-open
                move spaces to ws-paragraph-buffer
            end-if.
@@ -724,13 +2193,20 @@
                move "Y" to ws-code-open
                move "<pre><code>" to ws-output-line
                perform emit-line
+               add 1 to ws-sum-code-opened
            end-if.
 
        close-code-block.
            if ws-code-open = "Y"
                move "</code></pre>" to ws-output-line
                perform emit-line
+               add 1 to ws-sum-code-closed
+               if ws-eof-cleanup = "Y" and ws-code-fenced = "Y"
+                   move "Y" to ws-run-flagged
+                   move "Y" to ws-doc-flagged
+               end-if
                move "N" to ws-code-open
+               move "N" to ws-code-fenced
            end-if.
 
        adjust-blockquotes.
@@ -886,13 +2362,13 @@
                add 1 to ws-j
            end-perform
            if ws-j >= ws-source-length
+               move "[" to ws-char
                perform append-html-char
                add 1 to ws-inline-pos
                exit paragraph
            end-if
            if ws-source-text(ws-j + 1:1) not = "("
-               perform append-html-char
-               add 1 to ws-inline-pos
+               perform try-reference-link
                exit paragraph
            end-if
            add 2 to ws-j
@@ -906,12 +2382,100 @@
                add 1 to ws-j
            end-perform
            if ws-j > ws-source-length
+               move "[" to ws-char
                perform append-html-char
                add 1 to ws-inline-pos
                exit paragraph
            end-if
 
            move ws-j to ws-k
+           perform emit-link-anchor
+           move ws-source-backup to ws-source-text
+           move ws-source-backup-length to ws-source-length
+           compute ws-inline-pos = ws-k + 1.
+
+       try-reference-link.
+           move spaces to ws-refkey
+           move 0 to ws-refkey-length
+           move "N" to ws-has-second-bracket
+           compute ws-m = ws-j + 1
+           if ws-m <= ws-source-length
+               move ws-source-text(ws-m:1) to ws-char
+               if ws-char = "["
+                   move "Y" to ws-has-second-bracket
+               end-if
+           end-if
+           if ws-has-second-bracket = "Y"
+               add 1 to ws-m
+               perform until ws-m > ws-source-length
+                   move ws-source-text(ws-m:1) to ws-char
+                   if ws-char = "]"
+                       exit perform
+                   end-if
+                   if ws-refkey-length < 256
+                       add 1 to ws-refkey-length
+                       move ws-char to ws-refkey(ws-refkey-length:1)
+                   end-if
+                   add 1 to ws-m
+               end-perform
+               if ws-m > ws-source-length
+                   move "[" to ws-char
+                   perform append-html-char
+                   add 1 to ws-inline-pos
+                   exit paragraph
+               end-if
+           end-if
+           if ws-refkey-length = 0
+               move ws-link-text(1:ws-link-text-length) to ws-refkey
+               move ws-link-text-length to ws-refkey-length
+           end-if
+           perform uppercase-refkey
+           perform lookup-reference-definition
+           if ws-refdef-found = "Y"
+               perform emit-link-anchor
+               move ws-source-backup to ws-source-text
+               move ws-source-backup-length to ws-source-length
+               if ws-has-second-bracket = "Y"
+                   compute ws-inline-pos = ws-m + 1
+               else
+                   compute ws-inline-pos = ws-j + 1
+               end-if
+           else
+               move ws-source-backup to ws-source-text
+               move ws-source-backup-length to ws-source-length
+               move "[" to ws-char
+               perform append-html-char
+               add 1 to ws-inline-pos
+           end-if.
+
+       uppercase-refkey.
+           inspect ws-refkey
+               converting "abcdefghijklmnopqrstuvwxyz"
+               to         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       lookup-reference-definition.
+           move "N" to ws-refdef-found
+           move spaces to ws-link-url
+           move 0 to ws-link-url-length
+           perform varying ws-i from 1 by 1 until ws-i > ws-refdef-count
+               move ws-refdef-label(ws-i) to ws-calc-text
+               move 256 to ws-calc-max
+               perform calculate-length
+               if ws-refkey-length > 0 and ws-calc-length = ws-refkey-length
+                   if ws-refkey(1:ws-refkey-length)
+                       = ws-refdef-label(ws-i)(1:ws-refkey-length)
+                       move ws-refdef-url(ws-i) to ws-calc-text
+                       move 1024 to ws-calc-max
+                       perform calculate-length
+                       move ws-calc-length to ws-link-url-length
+                       move ws-refdef-url(ws-i) to ws-link-url
+                       move "Y" to ws-refdef-found
+                       exit perform
+                   end-if
+               end-if
+           end-perform.
+
+       emit-link-anchor.
            move ws-target-text to ws-saved-target
            move ws-target-length to ws-saved-target-length
 
@@ -958,10 +2522,7 @@
            end-if
            move "</a>" to ws-segment-text
            move 4 to ws-segment-length
-           perform append-segment
-           move ws-source-backup to ws-source-text
-           move ws-source-backup-length to ws-source-length
-           compute ws-inline-pos = ws-k + 1.
+           perform append-segment.
 
        try-inline-image.
            move spaces to ws-image-alt ws-image-url
@@ -1097,7 +2658,8 @@
 
        emit-line.
            move ws-output-line to html-record
-           write html-record.
+           write html-record
+           add 1 to ws-output-line-count.
 
        calculate-length.
            move ws-calc-max to ws-calc-length
